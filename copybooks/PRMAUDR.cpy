@@ -0,0 +1,16 @@
+000100*****************************************************************
+000110* PRMAUDR.CPY
+000120*
+000130* PRIME-CHECK AUDIT HISTORY RECORD LAYOUT.
+000140* SHARED BY PRIMECHECKER (WRITER) AND PRIMEINQUIRY (READER) SO
+000150* THE TWO PROGRAMS NEVER DRIFT APART ON THE RECORD LAYOUT.
+000160*
+000170* MOD-HISTORY
+000180*   2026-08-09  JHT  INITIAL VERSION - AUDIT TRAIL OF EVERY
+000190*                    NUMBER CHECKED BY PRIMECHECKER.
+000200*****************************************************************
+000210    05  AUD-NUM                     PIC 9(09).
+000220    05  AUD-IS-PRIME                PIC X(03).
+000230    05  AUD-TIMESTAMP               PIC X(15).
+000240    05  AUD-JOB-ID                  PIC X(08).
+000250    05  FILLER                      PIC X(45).
