@@ -0,0 +1,162 @@
+000100******************************************************************
+000110* PRIMINQ.CBL
+000120**
+000130* PROGRAM-ID  : PRIMEINQUIRY
+000140* AUTHOR      : J. H. TARRANT
+000150* INSTALLATION: DATA CENTER SERVICES
+000160* DATE-WRITTEN: 2026-08-09
+000170* DATE-COMPILED: (SEE COMPILER LISTING)
+000180**
+000190* ABSTRACT
+000200*     MENU-DRIVEN INQUIRY AGAINST PRIME-AUDIT-FILE, THE HISTORY
+000210*     PRIMECHECKER APPENDS TO EVERY TIME IT CHECKS A NUMBER.  AN
+000220*     OPERATOR KEYS IN A NUMBER AND GETS BACK ITS MOST RECENT
+000230*     ISPRIME RESULT AND WHEN IT WAS CHECKED, WITHOUT RESUBMITTING
+000240*     A PRIMECHECKER BATCH JOB TO ANSWER A QUESTION ALREADY ON
+000250*     FILE.
+000260**
+000270* MOD-HISTORY
+000280*   DATE        INIT  DESCRIPTION
+000290*   ----------  ----  --------------------------------------------
+000300*   2026-08-09  JHT   ORIGINAL VERSION.
+000305*   2026-08-09  JHT   ACCEPT NOW GOES DIRECTLY INTO A NUMERIC
+000306*                     PIC 9(09) FIELD INSTEAD OF AN ALPHANUMERIC
+000307*                     ONE REDEFINED NUMERIC - A SHORT OPERATOR
+000308*                     ENTRY WAS LEFT-JUSTIFIED AND SPACE-PADDED
+000309*                     BY THE OLD FIELD, SO IT NEVER MATCHED
+000310*                     AUD-NUM.
+000311******************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID. PrimeInquiry.
+000340 AUTHOR. J. H. TARRANT.
+000350 INSTALLATION. DATA CENTER SERVICES.
+000360 DATE-WRITTEN. 2026-08-09.
+000370 DATE-COMPILED. 2026-08-09.
+000380 
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT PRIME-AUDIT-FILE ASSIGN TO PRMAUD
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-AUDIT-STATUS.
+000450 
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480*-----------------------------------------------------------------
+000490* SAME LAYOUT PRIMECHECKER WRITES, PULLED IN FROM THE SHARED
+000500* COPYBOOK SO THE TWO PROGRAMS NEVER DRIFT APART.
+000510*-----------------------------------------------------------------
+000520 FD  PRIME-AUDIT-FILE.
+000530 01  PRIME-AUDIT-RECORD.
+000540     COPY PRMAUDR.
+000550 
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-FILE-STATUSES.
+000580     05  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000590         88  AUDIT-STATUS-OK         VALUE '00'.
+000600         88  AUDIT-NOT-FOUND         VALUE '35'.
+000610 
+000620 01  WS-SWITCHES.
+000630     05  WS-AUDIT-EOF-SW             PIC X(01) VALUE 'N'.
+000640         88  END-OF-AUDIT-FILE       VALUE 'Y'.
+000650     05  WS-FOUND-SW                 PIC X(01) VALUE 'N'.
+000660         88  RECORD-WAS-FOUND        VALUE 'Y'.
+000670     05  WS-CONTINUE-SW              PIC X(01) VALUE 'Y'.
+000680         88  KEEP-RUNNING            VALUE 'Y'.
+000690 
+000700 01  WS-INQUIRY-FIELDS.
+000710     05  WS-MENU-CHOICE              PIC X(01).
+000720     05  WS-INQUIRY-NUM              PIC 9(09).
+000750     05  WS-LAST-RESULT              PIC X(03) VALUE SPACES.
+000760     05  WS-LAST-TIMESTAMP           PIC X(15) VALUE SPACES.
+000770     05  WS-MATCH-COUNT              PIC 9(05) COMP-3 VALUE ZERO.
+000780 
+000790 PROCEDURE DIVISION.
+000800 
+000810******************************************************************
+000820* 0000-MAIN-PARA
+000830* MENU LOOP - RUNS UNTIL THE OPERATOR CHOOSES TO QUIT.
+000840******************************************************************
+000850 0000-MAIN-PARA.
+000860     PERFORM 1000-SHOW-MENU-PARA THRU 1000-EXIT
+000870         UNTIL NOT KEEP-RUNNING.
+000880     STOP RUN.
+000890 
+000900******************************************************************
+000910* 1000-SHOW-MENU-PARA
+000920******************************************************************
+000930 1000-SHOW-MENU-PARA.
+000940     DISPLAY ' '.
+000950     DISPLAY 'PRIME CHECK HISTORY INQUIRY'.
+000960     DISPLAY '1 - LOOK UP A NUMBER'.
+000970     DISPLAY '2 - QUIT'.
+000980     DISPLAY 'ENTER YOUR CHOICE: '.
+000990     ACCEPT WS-MENU-CHOICE.
+001000 
+001010     EVALUATE WS-MENU-CHOICE
+001020         WHEN '1'
+001030             PERFORM 2000-LOOKUP-NUMBER-PARA THRU 2000-EXIT
+001040         WHEN '2'
+001050             MOVE 'N' TO WS-CONTINUE-SW
+001060         WHEN OTHER
+001070             DISPLAY 'INVALID CHOICE - PLEASE ENTER 1 OR 2'
+001080     END-EVALUATE.
+001090 1000-EXIT.
+001100     EXIT.
+001110 
+001120******************************************************************
+001130* 2000-LOOKUP-NUMBER-PARA
+001140* SCANS PRIME-AUDIT-FILE FOR THE NUMBER KEYED IN AND REPORTS THE
+001150* MOST RECENT ISPRIME RESULT AND WHEN IT WAS CHECKED.  THE AUDIT
+001160* FILE IS APPEND-ONLY, SO THE LAST MATCH SEEN WHILE SCANNING IS
+001170* THE MOST RECENT CHECK.
+001180******************************************************************
+001190 2000-LOOKUP-NUMBER-PARA.
+001200     DISPLAY 'ENTER NUMBER TO LOOK UP: '.
+001210     ACCEPT WS-INQUIRY-NUM.
+001220 
+001230     MOVE 'N' TO WS-FOUND-SW.
+001240     MOVE 'N' TO WS-AUDIT-EOF-SW.
+001250     MOVE ZERO TO WS-MATCH-COUNT.
+001260 
+001270     OPEN INPUT PRIME-AUDIT-FILE.
+001280     IF AUDIT-NOT-FOUND
+001290         DISPLAY 'NO PRIME CHECK HISTORY IS AVAILABLE YET'
+001300     ELSE
+001310         PERFORM 2100-SCAN-AUDIT-PARA THRU 2100-EXIT
+001320             UNTIL END-OF-AUDIT-FILE
+001330         CLOSE PRIME-AUDIT-FILE
+001340         PERFORM 2900-SHOW-RESULT-PARA THRU 2900-EXIT
+001350     END-IF.
+001360 2000-EXIT.
+001370     EXIT.
+001380 
+001390 2100-SCAN-AUDIT-PARA.
+001400     READ PRIME-AUDIT-FILE
+001410         AT END
+001420             SET END-OF-AUDIT-FILE TO TRUE
+001430         NOT AT END
+001440             IF AUD-NUM = WS-INQUIRY-NUM
+001450                 SET RECORD-WAS-FOUND TO TRUE
+001460                 MOVE AUD-IS-PRIME TO WS-LAST-RESULT
+001470                 MOVE AUD-TIMESTAMP TO WS-LAST-TIMESTAMP
+001480                 ADD 1 TO WS-MATCH-COUNT
+001490             END-IF
+001500     END-READ.
+001510 2100-EXIT.
+001520     EXIT.
+001530 
+001540******************************************************************
+001550* 2900-SHOW-RESULT-PARA
+001560******************************************************************
+001570 2900-SHOW-RESULT-PARA.
+001580     IF RECORD-WAS-FOUND
+001590         DISPLAY WS-INQUIRY-NUM ' WAS CHECKED ' WS-MATCH-COUNT
+001600             ' TIME(S).'
+001610         DISPLAY 'MOST RECENT RESULT - ISPRIME: ' WS-LAST-RESULT
+001620             '  CHECKED AT: ' WS-LAST-TIMESTAMP
+001630     ELSE
+001640         DISPLAY WS-INQUIRY-NUM ' HAS NEVER BEEN CHECKED'
+001650     END-IF.
+001660 2900-EXIT.
+001670     EXIT.
