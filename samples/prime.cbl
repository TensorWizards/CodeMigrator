@@ -1,35 +1,793 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PrimeChecker.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 Num PIC 9(5).
-01 IsPrime PIC X(3) VALUE 'YES'.
-
-PROCEDURE DIVISION.
-    DISPLAY 'Enter a number to check if it is prime: '.
-    ACCEPT Num.
-
-    IF Num <= 1
-        DISPLAY Num ' is not a prime number'
-    ELSE
-        PERFORM CHECK-PRIME
-    END-IF.
-
-    STOP RUN.
-
-CHECK-PRIME.
-    DIVIDE Num BY 2 GIVING Num REMAINDER Remainder.
-
-    PERFORM VARYING Divisor FROM 2 BY 1 UNTIL Divisor > Num / 2
-        IF Remainder = 0
-            MOVE 'NO' TO IsPrime
-            EXIT PERFORM
-        END-IF
-    END-PERFORM.
-
-    IF IsPrime = 'YES'
-        DISPLAY Num ' is a prime number'
-    ELSE
-        DISPLAY Num ' is not a prime number'
-    END-IF.
+000100******************************************************************
+000110* PRIME.CBL
+000120**
+000130* PROGRAM-ID  : PRIMECHECKER
+000140* AUTHOR      : J. H. TARRANT
+000150* INSTALLATION: DATA CENTER SERVICES
+000160* DATE-WRITTEN: 2019-04-11
+000170* DATE-COMPILED: (SEE COMPILER LISTING)
+000180**
+000190* ABSTRACT
+000200*     TESTS ONE OR MORE CANDIDATE NUMBERS FOR PRIMALITY.  RUNS
+000210*     EITHER AS A SINGLE INTERACTIVE CHECK, A FILE-DRIVEN BATCH
+000220*     JOB AGAINST PRIME-INPUT-FILE, OR A FROM/TO RANGE SCAN,
+000230*     UNDER CONTROL OF ONE CONTROL RECORD ON PRIME-CONTROL-FILE.
+000240**
+000250* MOD-HISTORY
+000260*   DATE        INIT  DESCRIPTION
+000270*   ----------  ----  --------------------------------------------
+000280*   2019-04-11  JHT   ORIGINAL VERSION - SINGLE INTERACTIVE CHECK.
+000290*   2026-08-09  JHT   ADDED PRIME-CONTROL-FILE TO SELECT SINGLE OR
+000300*                     BATCH RUN MODE, AND BATCH MODE ITSELF -
+000310*                     PRIME-INPUT-FILE DRIVES CHECK-PRIME-PARA,
+000320*                     RESULTS GO TO PRIME-REPORT-FILE INSTEAD OF
+000330*                     ONE ACCEPT PER CANDIDATE NUMBER.
+000340*   2026-08-09  JHT   ADDED RANGE-SCAN MODE (CTL-FROM-NUM THRU
+000350*                     CTL-TO-NUM) FOR SIEVE-STYLE BLOCK RUNS -
+000360*                     NO NEED TO SUBMIT THE JOB ONCE PER NUMBER.
+000370*   2026-08-09  JHT   ADDED PRIME-SUMMARY-REPORT WITH RUN CONTROL
+000380*                     TOTALS (RECORDS READ, YES/NO COUNTS, HIGH/
+000390*                     LOW PRIME FOUND) AT THE END OF BATCH AND
+000400*                     RANGE-SCAN RUNS.
+000410*   2026-08-09  JHT   CHECK-PRIME-PARA NOW CAPTURES THE SMALLEST
+000420*                     FAILING DIVISOR AS PRIME-FACTOR INSTEAD OF
+000430*                     DISCARDING IT, SO A NO RESULT CAN BE
+000440*                     AUDITED WITHOUT RERUNNING THE CHECK BY HAND.
+000450*   2026-08-09  JHT   WIDENED NUM/PRIMEREMAINDER/DIVISOR FROM
+000460*                     PIC 9(05) TO PIC 9(09) COMP-3 SO 9-DIGIT
+000470*                     PART NUMBERS NO LONGER TRUNCATE OR ABEND.
+000480*   2026-08-09  JHT   BOUNDED THE TRIAL-DIVISION LOOP AT SQRT(NUM)
+000490*                     AND SKIPPED EVEN DIVISORS ABOVE 2 TO CUT
+000500*                     RUN TIME ON LARGE CANDIDATE NUMBERS.
+000510*   2026-08-09  JHT   ADDED INPUT VALIDATION AHEAD OF CHECK-PRIME
+000520*                     AND PRIME-EXCEPTION-REPORT SO A BAD BATCH
+000530*                     RECORD IS LOGGED AND SKIPPED INSTEAD OF
+000540*                     ABENDING OR SILENTLY MISCOUNTING THE RUN.
+000550*   2026-08-09  JHT   ADDED CHECKPOINT/RESTART TO BATCH MODE -
+000560*                     PROGRESS IS SAVED TO PRIME-CHECKPOINT-FILE
+000570*                     EVERY 100 RECORDS, AND A RESTART CONTROL
+000580*                     CARD PICKS BACK UP WITHOUT REPROCESSING A
+000590*                     LONG RUN FROM RECORD ONE AFTER A FAILURE.
+000600*   2026-08-09  JHT   ADDED PRIME-AUDIT-FILE - EVERY CALL TO
+000610*                     CHECK-PRIME-PARA NOW APPENDS THE NUMBER,
+000620*                     RESULT, AND A TIMESTAMP/JOB ID SO A PRIOR
+000630*                     CHECK CAN BE PROVEN WITHOUT RERUNNING IT.
+000640*   2026-08-09  JHT   ADDED PRIME-ALLOCATION-EXTRACT - EVERY
+000650*                     ISPRIME = YES RESULT NOW WRITES A FIXED-
+000660*                     WIDTH RECORD THE ALLOCATION SYSTEM PICKS UP
+000670*                     DIRECTLY INSTEAD OF BEING RETYPED BY HAND.
+000680*   2026-08-09  JHT   CHECKPOINT NOW REWRITTEN AFTER EVERY BATCH
+000690*                     RECORD INSTEAD OF EVERY 100TH, SO A RESTART
+000700*                     NEVER REPROCESSES A RECORD ALREADY COMMITTED
+000710*                     TO PRIME-REPORT-FILE/PRIME-AUDIT-FILE.  THE
+000720*                     CHECKPOINT RECORD ALSO CARRIES FORWARD THE
+000730*                     RUN CONTROL TOTALS SO A RESTARTED RUN'S
+000740*                     PRIME-SUMMARY-REPORT RECONCILES AGAINST THE
+000750*                     WHOLE FILE, NOT JUST THE RESUMED TAIL.
+000760*   2026-08-09  JHT   OPEN EXTEND ON PRIME-REPORT-FILE/PRIME-
+000770*                     EXCEPTION-REPORT DURING A RESTART NOW FALLS
+000780*                     BACK TO OPEN OUTPUT WHEN THE PRIOR RUN'S
+000790*                     FILE ISN'T ON DISK, THE SAME AS PRIME-AUDIT-
+000800*                     FILE/PRIME-ALLOCATION-EXTRACT ALREADY DO -
+000810*                     OTHERWISE A RESTART AGAINST A MISSING REPORT
+000820*                     FILE COMPLETED CLEANLY WHILE SILENTLY
+000830*                     DISCARDING EVERY DETAIL AND EXCEPTION LINE.
+000840*   2026-08-09  JHT   OPEN INPUT PRIME-INPUT-FILE AND OPEN OUTPUT
+000850*                     PRIME-SUMMARY-REPORT NOW CHECK THEIR STATUS
+000860*                     BYTE - A MISSING PRMIN USED TO LEAVE END-OF-
+000870*                     INPUT-FILE UNSET FOREVER AND SPIN THE BATCH
+000880*                     READ LOOP INDEFINITELY INSTEAD OF FAILING
+000890*                     THE RUN.  ALSO STOPPED 7500-WRITE-DETAIL-
+000900*                     PARA FROM PRINTING A FABRICATED "SMALLEST
+000910*                     FACTOR: 0" FOR NUM = 1, AND ADDED THE
+000920*                     MISSING AUDIT-TRAIL CALL ON THE NUM <= 1
+000930*                     SHORTCUT IN ALL THREE RUN MODES, SO A CHECK
+000940*                     OF 0 OR 1 NO LONGER FALLS THROUGH PRIME-
+000950*                     AUDIT-FILE UNRECORDED.
+000960******************************************************************
+000970 IDENTIFICATION DIVISION.
+000980 PROGRAM-ID. PrimeChecker.
+000990 AUTHOR. J. H. TARRANT.
+001000 INSTALLATION. DATA CENTER SERVICES.
+001010 DATE-WRITTEN. 2019-04-11.
+001020 DATE-COMPILED. 2026-08-09.
+001030 
+001040 ENVIRONMENT DIVISION.
+001050 INPUT-OUTPUT SECTION.
+001060 FILE-CONTROL.
+001070     SELECT PRIME-CONTROL-FILE ASSIGN TO PRMCTL
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-CTL-STATUS.
+001100 
+001110     SELECT PRIME-INPUT-FILE ASSIGN TO PRMIN
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS WS-INPUT-STATUS.
+001140 
+001150     SELECT PRIME-REPORT-FILE ASSIGN TO PRMRPT
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS WS-REPORT-STATUS.
+001180 
+001190     SELECT PRIME-SUMMARY-REPORT ASSIGN TO PRMSUM
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS WS-SUMMARY-STATUS.
+001220 
+001230     SELECT PRIME-EXCEPTION-REPORT ASSIGN TO PRMEXC
+001240         ORGANIZATION IS LINE SEQUENTIAL
+001250         FILE STATUS IS WS-EXCEPTION-STATUS.
+001260 
+001270     SELECT PRIME-CHECKPOINT-FILE ASSIGN TO PRMCKPT
+001280         ORGANIZATION IS LINE SEQUENTIAL
+001290         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001300 
+001310     SELECT PRIME-AUDIT-FILE ASSIGN TO PRMAUD
+001320         ORGANIZATION IS LINE SEQUENTIAL
+001330         FILE STATUS IS WS-AUDIT-STATUS.
+001340
+001350     SELECT PRIME-ALLOCATION-EXTRACT ASSIGN TO PRMALOC
+001360         ORGANIZATION IS LINE SEQUENTIAL
+001370         FILE STATUS IS WS-ALLOCATION-STATUS.
+001380
+001390 DATA DIVISION.
+001400 FILE SECTION.
+001410*-----------------------------------------------------------------
+001420* CONTROL CARD - SELECTS RUN MODE.  A MISSING OR EMPTY CONTROL
+001430* FILE DEFAULTS TO MODE '1' - THE ORIGINAL SINGLE INTERACTIVE
+001440* CHECK - SO EXISTING JCL THAT SUPPLIES NO CONTROL CARD KEEPS
+001450* WORKING UNCHANGED.
+001460*-----------------------------------------------------------------
+001470 FD  PRIME-CONTROL-FILE.
+001480 01  PRIME-CONTROL-RECORD.
+001490     05  CTL-RUN-MODE                PIC X(01).
+001500         88  CTL-MODE-SINGLE         VALUE '1'.
+001510         88  CTL-MODE-BATCH          VALUE '2'.
+001520         88  CTL-MODE-RANGE          VALUE '3'.
+001530     05  CTL-FROM-NUM                PIC 9(09).
+001540     05  CTL-TO-NUM                  PIC 9(09).
+001550     05  CTL-RESTART-SW              PIC X(01).
+001560         88  CTL-RESTART-YES         VALUE 'Y'.
+001570     05  FILLER                      PIC X(30).
+001580 
+001590 FD  PRIME-INPUT-FILE.
+001600 01  PRIME-INPUT-RECORD.
+001610     05  IN-NUM-TEXT                 PIC X(09).
+001620     05  IN-NUM-VALUE REDEFINES IN-NUM-TEXT
+001630                                     PIC 9(09).
+001640     05  FILLER                      PIC X(21).
+001650 
+001660 FD  PRIME-REPORT-FILE.
+001670 01  PRIME-REPORT-RECORD             PIC X(80).
+001680 
+001690 FD  PRIME-SUMMARY-REPORT.
+001700 01  PRIME-SUMMARY-RECORD            PIC X(80).
+001710 
+001720 FD  PRIME-EXCEPTION-REPORT.
+001730 01  PRIME-EXCEPTION-RECORD          PIC X(80).
+001740 
+001750*-----------------------------------------------------------------
+001760* CHECKPOINT FILE - ONE RECORD HOLDING THE LAST BATCH RECORD
+001770* NUMBER FULLY PROCESSED AND THE RUN CONTROL TOTALS AS OF THAT
+001780* RECORD.  REWRITTEN AFTER EVERY BATCH RECORD SO A RESTART NEVER
+001790* PICKS UP BEHIND WHAT IS ALREADY COMMITTED TO PRIME-REPORT-FILE,
+001800* PRIME-EXCEPTION-REPORT, AND PRIME-AUDIT-FILE, AND SO A RESTARTED
+001810* RUN'S PRIME-SUMMARY-REPORT RECONCILES AGAINST THE WHOLE FILE.
+001820*-----------------------------------------------------------------
+001830 FD  PRIME-CHECKPOINT-FILE.
+001840 01  PRIME-CHECKPOINT-RECORD.
+001850     05  CKPT-LAST-RECORD-NUM        PIC 9(09).
+001860     05  CKPT-PRIME-COUNT            PIC 9(09).
+001870     05  CKPT-NOT-PRIME-COUNT        PIC 9(09).
+001880     05  CKPT-REJECT-COUNT           PIC 9(09).
+001890     05  CKPT-LARGEST-PRIME          PIC 9(09).
+001900     05  CKPT-SMALLEST-PRIME         PIC 9(09).
+001910     05  FILLER                      PIC X(26).
+001920 
+001930*-----------------------------------------------------------------
+001940* AUDIT TRAIL - SHARED LAYOUT WITH PRIMEINQUIRY VIA COPYBOOK SO
+001950* THE TWO PROGRAMS NEVER DRIFT APART.
+001960*-----------------------------------------------------------------
+001970 FD  PRIME-AUDIT-FILE.
+001980 01  PRIME-AUDIT-RECORD.
+001990     COPY PRMAUDR.
+002000
+002010*-----------------------------------------------------------------
+002020* ALLOCATION EXTRACT - ONE FIXED-WIDTH RECORD PER ISPRIME = YES
+002030* RESULT, PICKED UP DIRECTLY BY THE ALLOCATION SYSTEM IN PLACE OF
+002040* AN OPERATOR RETYPING NUMBERS OFF THE DISPLAY.
+002050*-----------------------------------------------------------------
+002060 FD  PRIME-ALLOCATION-EXTRACT.
+002070 01  PRIME-ALLOCATION-RECORD.
+002080     05  ALC-NUM                     PIC 9(09).
+002090     05  ALC-TIMESTAMP               PIC X(15).
+002100     05  FILLER                      PIC X(56).
+002110
+002120 WORKING-STORAGE SECTION.
+002130*-----------------------------------------------------------------
+002140* FILE STATUS SWITCHES
+002150*-----------------------------------------------------------------
+002160 01  WS-FILE-STATUSES.
+002170     05  WS-CTL-STATUS               PIC X(02) VALUE SPACES.
+002180         88  CTL-STATUS-OK           VALUE '00'.
+002190     05  WS-INPUT-STATUS             PIC X(02) VALUE SPACES.
+002200         88  INPUT-STATUS-OK         VALUE '00'.
+002210     05  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+002220         88  REPORT-STATUS-OK        VALUE '00'.
+002230     05  WS-SUMMARY-STATUS           PIC X(02) VALUE SPACES.
+002240         88  SUMMARY-STATUS-OK       VALUE '00'.
+002250     05  WS-EXCEPTION-STATUS         PIC X(02) VALUE SPACES.
+002260         88  EXCEPTION-STATUS-OK     VALUE '00'.
+002270     05  WS-CHECKPOINT-STATUS        PIC X(02) VALUE SPACES.
+002280         88  CHECKPOINT-STATUS-OK    VALUE '00'.
+002290     05  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+002300         88  AUDIT-STATUS-OK         VALUE '00'.
+002310     05  WS-ALLOCATION-STATUS        PIC X(02) VALUE SPACES.
+002320         88  ALLOCATION-STATUS-OK    VALUE '00'.
+002330
+002340 01  WS-SWITCHES.
+002350     05  WS-INPUT-EOF-SW             PIC X(01) VALUE 'N'.
+002360         88  END-OF-INPUT-FILE       VALUE 'Y'.
+002370     05  WS-VALID-SW                 PIC X(01) VALUE 'Y'.
+002380         88  RECORD-IS-VALID         VALUE 'Y'.
+002390         88  RECORD-IS-INVALID       VALUE 'N'.
+002400 
+002410 01  WS-REJECT-REASON                PIC X(30) VALUE SPACES.
+002420 
+002430 01  Num                             PIC 9(09) COMP-3.
+002440 01  Divisor                         PIC 9(09) COMP-3.
+002450 01  PrimeRemainder                  PIC 9(09) COMP-3.
+002460 01  WS-QUOTIENT                     PIC 9(09) COMP-3.
+002470 01  PRIME-FACTOR                    PIC 9(09) COMP-3 VALUE ZERO.
+002480 01  WS-SQRT-LIMIT                   PIC 9(05) COMP-3 VALUE ZERO.
+002490 01  IsPrime                         PIC X(03) VALUE 'YES'.
+002500     88  NUMBER-IS-PRIME             VALUE 'YES'.
+002510     88  NUMBER-NOT-PRIME            VALUE 'NO'.
+002520 
+002530*-----------------------------------------------------------------
+002540* RUN CONTROL COUNTERS - FEED PRIME-SUMMARY-REPORT AT JOB END.
+002550*-----------------------------------------------------------------
+002560 01  WS-COUNTERS.
+002570     05  WS-RECORDS-READ             PIC 9(09) COMP-3 VALUE ZERO.
+002580     05  WS-PRIME-COUNT              PIC 9(09) COMP-3 VALUE ZERO.
+002590     05  WS-NOT-PRIME-COUNT          PIC 9(09) COMP-3 VALUE ZERO.
+002600     05  WS-LARGEST-PRIME            PIC 9(09) COMP-3 VALUE ZERO.
+002610     05  WS-SMALLEST-PRIME           PIC 9(09) COMP-3 VALUE ZERO.
+002620     05  WS-FIRST-PRIME-SW           PIC X(01) VALUE 'Y'.
+002630         88  NO-PRIME-SEEN-YET       VALUE 'Y'.
+002640     05  WS-REJECT-COUNT             PIC 9(09) COMP-3 VALUE ZERO.
+002650 
+002660 01  WS-RESTART-SKIP-COUNT           PIC 9(09) COMP-3 VALUE ZERO.
+002670 
+002680*-----------------------------------------------------------------
+002690* AUDIT TRAIL WORKING FIELDS - JOB ID IS THE JCL JOB NAME UNDER
+002700* WHICH THIS RUN WAS SUBMITTED; THE TIMESTAMP IS BUILT FROM THE
+002710* DATE AND TIME SPECIAL REGISTERS AT THE MOMENT CHECK-PRIME RUNS.
+002720*-----------------------------------------------------------------
+002730 01  WS-JOB-ID                       PIC X(08) VALUE 'PRIMECHK'.
+002740 01  WS-AUDIT-STAMP.
+002750     05  WS-STAMP-DATE               PIC 9(08).
+002760     05  WS-STAMP-TIME               PIC 9(08).
+002770 
+002780*-----------------------------------------------------------------
+002790* REPORT LINE LAYOUT - BUILT IN WORKING-STORAGE, MOVED TO THE FD
+002800* RECORD IMMEDIATELY BEFORE EACH WRITE.
+002810*-----------------------------------------------------------------
+002820 01  WS-DETAIL-LINE.
+002830     05  DTL-NUM                     PIC ZZZZZZZZ9.
+002840     05  FILLER                      PIC X(02) VALUE SPACES.
+002850     05  DTL-RESULT-TEXT             PIC X(22) VALUE SPACES.
+002860     05  FILLER                      PIC X(02) VALUE SPACES.
+002870     05  DTL-FACTOR-LABEL            PIC X(16) VALUE SPACES.
+002880     05  DTL-FACTOR-VALUE            PIC ZZZZZZZZ9.
+002890     05  FILLER                      PIC X(20) VALUE SPACES.
+002900 
+002910 01  WS-SUMMARY-DETAIL-LINE.
+002920     05  SUM-LABEL                   PIC X(40) VALUE SPACES.
+002930     05  SUM-VALUE                   PIC ZZZZZZZZ9.
+002940     05  FILLER                      PIC X(31) VALUE SPACES.
+002950 
+002960*-----------------------------------------------------------------
+002970* EXCEPTION LINE LAYOUT - ONE LINE PER REJECTED BATCH RECORD.
+002980*-----------------------------------------------------------------
+002990 01  WS-EXCEPTION-LINE.
+003000     05  EXC-RECORD-NUM               PIC ZZZZZZZZ9.
+003010     05  FILLER                       PIC X(02) VALUE SPACES.
+003020     05  EXC-RAW-VALUE                PIC X(09) VALUE SPACES.
+003030     05  FILLER                       PIC X(02) VALUE SPACES.
+003040     05  EXC-REASON                   PIC X(30) VALUE SPACES.
+003050     05  FILLER                       PIC X(28) VALUE SPACES.
+003060 
+003070 PROCEDURE DIVISION.
+003080 
+003090******************************************************************
+003100* 0000-MAIN-PARA
+003110* MAINLINE - READ THE CONTROL CARD, RUN THE MODE IT SELECTED.
+003120******************************************************************
+003130 0000-MAIN-PARA.
+003140     PERFORM 1000-INITIALIZE-PARA THRU 1000-EXIT.
+003150     PERFORM 1500-OPEN-AUDIT-PARA THRU 1500-EXIT.
+003160     PERFORM 1600-OPEN-ALLOCATION-PARA THRU 1600-EXIT.
+003170     PERFORM 2000-PROCESS-CONTROL-PARA THRU 2000-EXIT.
+003180     CLOSE PRIME-AUDIT-FILE.
+003190     CLOSE PRIME-ALLOCATION-EXTRACT.
+003200     STOP RUN.
+003210 
+003220******************************************************************
+003230* 1000-INITIALIZE-PARA
+003240* READS THE CONTROL CARD.  A MISSING OR EMPTY CONTROL FILE
+003250* DEFAULTS TO MODE '1' SO EXISTING JCL KEEPS WORKING.
+003260******************************************************************
+003270 1000-INITIALIZE-PARA.
+003280     MOVE '1' TO CTL-RUN-MODE.
+003290     OPEN INPUT PRIME-CONTROL-FILE.
+003300     IF CTL-STATUS-OK
+003310         READ PRIME-CONTROL-FILE
+003320             AT END
+003330                 MOVE '1' TO CTL-RUN-MODE
+003340         END-READ
+003350         CLOSE PRIME-CONTROL-FILE
+003360     END-IF.
+003370 1000-EXIT.
+003380     EXIT.
+003390 
+003400******************************************************************
+003410* 1500-OPEN-AUDIT-PARA
+003420* OPENS PRIME-AUDIT-FILE FOR APPEND.  A FIRST-EVER RUN FINDS NO
+003430* AUDIT FILE ON DISK, SO A FAILED OPEN EXTEND FALLS BACK TO
+003440* OPEN OUTPUT TO CREATE IT.
+003450******************************************************************
+003460 1500-OPEN-AUDIT-PARA.
+003470     OPEN EXTEND PRIME-AUDIT-FILE.
+003480     IF NOT AUDIT-STATUS-OK
+003490         OPEN OUTPUT PRIME-AUDIT-FILE
+003500     END-IF.
+003510 1500-EXIT.
+003520     EXIT.
+003530
+003540******************************************************************
+003550* 1600-OPEN-ALLOCATION-PARA
+003560* OPENS PRIME-ALLOCATION-EXTRACT FOR APPEND, THE SAME OPEN-EXTEND-
+003570* WITH-OPEN-OUTPUT-FALLBACK IDIOM USED FOR PRIME-AUDIT-FILE.
+003580******************************************************************
+003590 1600-OPEN-ALLOCATION-PARA.
+003600     OPEN EXTEND PRIME-ALLOCATION-EXTRACT.
+003610     IF NOT ALLOCATION-STATUS-OK
+003620         OPEN OUTPUT PRIME-ALLOCATION-EXTRACT
+003630     END-IF.
+003640 1600-EXIT.
+003650     EXIT.
+003660
+003670******************************************************************
+003680* 2000-PROCESS-CONTROL-PARA
+003690******************************************************************
+003700 2000-PROCESS-CONTROL-PARA.
+003710     EVALUATE TRUE
+003720         WHEN CTL-MODE-BATCH
+003730             PERFORM 4000-BATCH-MODE-PARA THRU 4000-EXIT
+003740         WHEN CTL-MODE-RANGE
+003750             PERFORM 5000-RANGE-MODE-PARA THRU 5000-EXIT
+003760         WHEN OTHER
+003770             PERFORM 3000-SINGLE-MODE-PARA THRU 3000-EXIT
+003780     END-EVALUATE.
+003790 2000-EXIT.
+003800     EXIT.
+003810 
+003820******************************************************************
+003830* 3000-SINGLE-MODE-PARA
+003840* ORIGINAL INTERACTIVE BEHAVIOR - ONE ACCEPT, ONE ANSWER.
+003850******************************************************************
+003860 3000-SINGLE-MODE-PARA.
+003870     DISPLAY 'ENTER A NUMBER TO CHECK IF IT IS PRIME: '.
+003880     ACCEPT Num.
+003890     IF Num <= 1
+003900         MOVE 'NO' TO IsPrime
+003910         MOVE ZERO TO PRIME-FACTOR
+003920         PERFORM 7700-WRITE-AUDIT-PARA THRU 7700-EXIT
+003930         DISPLAY Num ' is not a prime number'
+003940     ELSE
+003950         PERFORM 7000-CHECK-PRIME-PARA THRU 7000-EXIT
+003960         IF NUMBER-IS-PRIME
+003970             DISPLAY Num ' is a prime number'
+003980         ELSE
+003990             DISPLAY Num ' is not a prime number, factor '
+004000                 PRIME-FACTOR
+004010         END-IF
+004020     END-IF.
+004030 3000-EXIT.
+004040     EXIT.
+004050 
+004060******************************************************************
+004070* 4000-BATCH-MODE-PARA
+004080* DRIVES CHECK-PRIME-PARA OVER EVERY RECORD OF PRIME-INPUT-FILE,
+004090* ONE JOB SUBMISSION INSTEAD OF ONE ACCEPT PER CANDIDATE NUMBER.
+004100******************************************************************
+004110 4000-BATCH-MODE-PARA.
+004120     MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+004130     IF CTL-RESTART-YES
+004140         PERFORM 4050-READ-CHECKPOINT-PARA THRU 4050-EXIT
+004150     END-IF.
+004160 
+004170     OPEN INPUT PRIME-INPUT-FILE.
+004180     IF NOT INPUT-STATUS-OK
+004190         DISPLAY 'PRIME-INPUT-FILE (PRMIN) COULD NOT BE OPENED -'
+004200             ' STATUS ' WS-INPUT-STATUS
+004210         DISPLAY 'BATCH RUN TERMINATED - NO RECORDS PROCESSED'
+004220         STOP RUN
+004230     END-IF.
+004240     IF CTL-RESTART-YES
+004250         OPEN EXTEND PRIME-REPORT-FILE
+004260         IF NOT REPORT-STATUS-OK
+004270             OPEN OUTPUT PRIME-REPORT-FILE
+004280         END-IF
+004290         OPEN EXTEND PRIME-EXCEPTION-REPORT
+004300         IF NOT EXCEPTION-STATUS-OK
+004310             OPEN OUTPUT PRIME-EXCEPTION-REPORT
+004320         END-IF
+004330     ELSE
+004340         OPEN OUTPUT PRIME-REPORT-FILE
+004350         OPEN OUTPUT PRIME-EXCEPTION-REPORT
+004360     END-IF.
+004370     PERFORM 4100-READ-AND-CHECK-PARA THRU 4100-EXIT
+004380         UNTIL END-OF-INPUT-FILE.
+004390     CLOSE PRIME-INPUT-FILE.
+004400     CLOSE PRIME-REPORT-FILE.
+004410     CLOSE PRIME-EXCEPTION-REPORT.
+004420     OPEN OUTPUT PRIME-SUMMARY-REPORT.
+004430     IF NOT SUMMARY-STATUS-OK
+004440         DISPLAY 'PRIME-SUMMARY-REPORT (PRMSUM) COULD NOT BE'
+004450             ' OPENED - STATUS ' WS-SUMMARY-STATUS
+004460         DISPLAY 'BATCH RUN TERMINATED AFTER DETAIL PROCESSING'
+004470         STOP RUN
+004480     END-IF.
+004490     PERFORM 4900-SUMMARY-PARA THRU 4900-EXIT.
+004500     CLOSE PRIME-SUMMARY-REPORT.
+004510 4000-EXIT.
+004520     EXIT.
+004530 
+004540******************************************************************
+004550* 4050-READ-CHECKPOINT-PARA
+004560* ON A RESTART, PICKS UP THE LAST RECORD NUMBER FULLY PROCESSED
+004570* BY THE PRIOR RUN, PLUS THE RUN CONTROL TOTALS AS OF THAT RECORD,
+004580* SO PRIME-SUMMARY-REPORT AT THE END OF THE RESTARTED RUN
+004590* RECONCILES AGAINST THE WHOLE FILE INSTEAD OF JUST THE RESUMED
+004600* TAIL.  A MISSING CHECKPOINT FILE LEAVES EVERYTHING AT ZERO, THE
+004610* SAME AS A NORMAL FROM-SCRATCH RUN.
+004620******************************************************************
+004630 4050-READ-CHECKPOINT-PARA.
+004640     OPEN INPUT PRIME-CHECKPOINT-FILE.
+004650     IF CHECKPOINT-STATUS-OK
+004660         READ PRIME-CHECKPOINT-FILE
+004670             NOT AT END
+004680                 MOVE CKPT-LAST-RECORD-NUM
+004690                     TO WS-RESTART-SKIP-COUNT
+004700                 MOVE CKPT-PRIME-COUNT TO WS-PRIME-COUNT
+004710                 MOVE CKPT-NOT-PRIME-COUNT TO WS-NOT-PRIME-COUNT
+004720                 MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+004730                 MOVE CKPT-LARGEST-PRIME TO WS-LARGEST-PRIME
+004740                 MOVE CKPT-SMALLEST-PRIME TO WS-SMALLEST-PRIME
+004750                 IF WS-PRIME-COUNT > 0
+004760                     MOVE 'N' TO WS-FIRST-PRIME-SW
+004770                 END-IF
+004780         END-READ
+004790         CLOSE PRIME-CHECKPOINT-FILE
+004800     END-IF.
+004810 4050-EXIT.
+004820     EXIT.
+004830 
+004840 4100-READ-AND-CHECK-PARA.
+004850     READ PRIME-INPUT-FILE
+004860         AT END
+004870             SET END-OF-INPUT-FILE TO TRUE
+004880         NOT AT END
+004890             ADD 1 TO WS-RECORDS-READ
+004900             IF WS-RECORDS-READ > WS-RESTART-SKIP-COUNT
+004910                 PERFORM 4150-VALIDATE-INPUT-PARA THRU 4150-EXIT
+004920                 IF RECORD-IS-VALID
+004930                     MOVE IN-NUM-VALUE TO Num
+004940                     IF Num <= 1
+004950                         MOVE 'NO' TO IsPrime
+004960                         MOVE ZERO TO PRIME-FACTOR
+004970                         PERFORM 7700-WRITE-AUDIT-PARA
+004980                             THRU 7700-EXIT
+004990                     ELSE
+005000                         PERFORM 7000-CHECK-PRIME-PARA
+005010                             THRU 7000-EXIT
+005020                     END-IF
+005030                     PERFORM 7500-WRITE-DETAIL-PARA THRU 7500-EXIT
+005040                     PERFORM 7600-UPDATE-COUNTERS-PARA
+005050                         THRU 7600-EXIT
+005060                 ELSE
+005070                     PERFORM 4200-WRITE-EXCEPTION-PARA
+005080                         THRU 4200-EXIT
+005090                 END-IF
+005100                 PERFORM 4350-WRITE-CHECKPOINT-PARA
+005110                     THRU 4350-EXIT
+005120             END-IF
+005130     END-READ.
+005140 4100-EXIT.
+005150     EXIT.
+005160 
+005170******************************************************************
+005180* 4150-VALIDATE-INPUT-PARA
+005190* REJECTS A BLANK, NON-NUMERIC, OR ZERO INPUT RECORD AHEAD OF
+005200* CHECK-PRIME-PARA SO ONE BAD CARD DOES NOT ABEND THE WHOLE RUN.
+005210* A LEADING SIGN OR OTHER NON-DIGIT CHARACTER FAILS THE NUMERIC
+005220* TEST AND FALLS OUT AS NON-NUMERIC.
+005230******************************************************************
+005240 4150-VALIDATE-INPUT-PARA.
+005250     SET RECORD-IS-VALID TO TRUE.
+005260     MOVE SPACES TO WS-REJECT-REASON.
+005270     IF IN-NUM-TEXT = SPACES
+005280         SET RECORD-IS-INVALID TO TRUE
+005290         MOVE 'BLANK RECORD REJECTED' TO WS-REJECT-REASON
+005300     ELSE
+005310         IF IN-NUM-VALUE NOT NUMERIC
+005320             SET RECORD-IS-INVALID TO TRUE
+005330             MOVE 'NON-NUMERIC VALUE REJECTED'
+005340                 TO WS-REJECT-REASON
+005350         ELSE
+005360             IF IN-NUM-VALUE = ZERO
+005370                 SET RECORD-IS-INVALID TO TRUE
+005380                 MOVE 'ZERO VALUE NOT ALLOWED'
+005390                     TO WS-REJECT-REASON
+005400             END-IF
+005410         END-IF
+005420     END-IF.
+005430 4150-EXIT.
+005440     EXIT.
+005450 
+005460******************************************************************
+005470* 4200-WRITE-EXCEPTION-PARA
+005480* LOGS A REJECTED BATCH RECORD TO PRIME-EXCEPTION-REPORT AND
+005490* LETS THE RUN CONTINUE WITH THE NEXT RECORD.
+005500******************************************************************
+005510 4200-WRITE-EXCEPTION-PARA.
+005520     ADD 1 TO WS-REJECT-COUNT.
+005530     MOVE WS-RECORDS-READ TO EXC-RECORD-NUM.
+005540     MOVE IN-NUM-TEXT TO EXC-RAW-VALUE.
+005550     MOVE WS-REJECT-REASON TO EXC-REASON.
+005560     MOVE WS-EXCEPTION-LINE TO PRIME-EXCEPTION-RECORD.
+005570     WRITE PRIME-EXCEPTION-RECORD.
+005580 4200-EXIT.
+005590     EXIT.
+005600 
+005610******************************************************************
+005620* 4350-WRITE-CHECKPOINT-PARA
+005630* REWRITES THE CHECKPOINT FILE FROM SCRATCH WITH THE RECORD COUNT
+005640* AND RUN CONTROL TOTALS AS OF THE RECORD JUST COMMITTED TO
+005650* PRIME-REPORT-FILE/PRIME-EXCEPTION-REPORT - CALLED AFTER EVERY
+005660* BATCH RECORD SO A RESTART NEVER PICKS UP BEHIND WHAT HAS ALREADY
+005670* BEEN WRITTEN.  A LINE SEQUENTIAL FILE HOLDS A SINGLE CURRENT
+005680* RECORD, NOT A HISTORY OF EVERY CHECKPOINT TAKEN.
+005690******************************************************************
+005700 4350-WRITE-CHECKPOINT-PARA.
+005710     OPEN OUTPUT PRIME-CHECKPOINT-FILE.
+005720     MOVE SPACES TO PRIME-CHECKPOINT-RECORD.
+005730     MOVE WS-RECORDS-READ TO CKPT-LAST-RECORD-NUM.
+005740     MOVE WS-PRIME-COUNT TO CKPT-PRIME-COUNT.
+005750     MOVE WS-NOT-PRIME-COUNT TO CKPT-NOT-PRIME-COUNT.
+005760     MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+005770     MOVE WS-LARGEST-PRIME TO CKPT-LARGEST-PRIME.
+005780     MOVE WS-SMALLEST-PRIME TO CKPT-SMALLEST-PRIME.
+005790     WRITE PRIME-CHECKPOINT-RECORD.
+005800     CLOSE PRIME-CHECKPOINT-FILE.
+005810 4350-EXIT.
+005820     EXIT.
+005830 
+005840******************************************************************
+005850* 5000-RANGE-MODE-PARA
+005860* SIEVE-STYLE BLOCK RUN - DRIVES CHECK-PRIME-PARA OVER EVERY
+005870* NUMBER FROM CTL-FROM-NUM THROUGH CTL-TO-NUM AND EMITS THE LIST
+005880* OF PRIMES FOUND, INSTEAD OF SUBMITTING THE JOB ONCE PER
+005890* CANDIDATE NUMBER.
+005900******************************************************************
+005910 5000-RANGE-MODE-PARA.
+005920     OPEN OUTPUT PRIME-REPORT-FILE.
+005930     IF CTL-FROM-NUM > CTL-TO-NUM
+005940         DISPLAY 'RANGE-SCAN REJECTED - FROM EXCEEDS TO'
+005950     ELSE
+005960         PERFORM 5100-CHECK-RANGE-PARA THRU 5100-EXIT
+005970             VARYING Num FROM CTL-FROM-NUM BY 1
+005980             UNTIL Num > CTL-TO-NUM
+005990     END-IF.
+006000     CLOSE PRIME-REPORT-FILE.
+006010     OPEN OUTPUT PRIME-SUMMARY-REPORT.
+006020     IF NOT SUMMARY-STATUS-OK
+006030         DISPLAY 'PRIME-SUMMARY-REPORT (PRMSUM) COULD NOT BE'
+006040             ' OPENED - STATUS ' WS-SUMMARY-STATUS
+006050         DISPLAY 'RANGE-SCAN RUN TERMINATED AFTER DETAIL'
+006060             ' PROCESSING'
+006070         STOP RUN
+006080     END-IF.
+006090     PERFORM 4900-SUMMARY-PARA THRU 4900-EXIT.
+006100     CLOSE PRIME-SUMMARY-REPORT.
+006110 5000-EXIT.
+006120     EXIT.
+006130 
+006140 5100-CHECK-RANGE-PARA.
+006150     ADD 1 TO WS-RECORDS-READ.
+006160     IF Num <= 1
+006170         MOVE 'NO' TO IsPrime
+006180         MOVE ZERO TO PRIME-FACTOR
+006190         PERFORM 7700-WRITE-AUDIT-PARA THRU 7700-EXIT
+006200     ELSE
+006210         PERFORM 7000-CHECK-PRIME-PARA THRU 7000-EXIT
+006220     END-IF.
+006230     IF NUMBER-IS-PRIME
+006240         PERFORM 7500-WRITE-DETAIL-PARA THRU 7500-EXIT
+006250     END-IF.
+006260     PERFORM 7600-UPDATE-COUNTERS-PARA THRU 7600-EXIT.
+006270 5100-EXIT.
+006280     EXIT.
+006290 
+006300******************************************************************
+006310* 4900-SUMMARY-PARA
+006320* WRITES THE END-OF-JOB CONTROL-TOTALS SUMMARY REPORT SO A DAY'S
+006330* BATCH CAN BE RECONCILED WITHOUT COUNTING DISPLAY LINES BY HAND.
+006340******************************************************************
+006350 4900-SUMMARY-PARA.
+006360     MOVE 'PRIME CHECKER - RUN CONTROL TOTALS' TO SUM-LABEL.
+006370     MOVE ZERO TO SUM-VALUE.
+006380     MOVE WS-SUMMARY-DETAIL-LINE TO PRIME-SUMMARY-RECORD.
+006390     WRITE PRIME-SUMMARY-RECORD.
+006400 
+006410     MOVE 'TOTAL RECORDS READ' TO SUM-LABEL.
+006420     MOVE WS-RECORDS-READ TO SUM-VALUE.
+006430     MOVE WS-SUMMARY-DETAIL-LINE TO PRIME-SUMMARY-RECORD.
+006440     WRITE PRIME-SUMMARY-RECORD.
+006450 
+006460     MOVE 'TOTAL FLAGGED PRIME (ISPRIME = YES)' TO SUM-LABEL.
+006470     MOVE WS-PRIME-COUNT TO SUM-VALUE.
+006480     MOVE WS-SUMMARY-DETAIL-LINE TO PRIME-SUMMARY-RECORD.
+006490     WRITE PRIME-SUMMARY-RECORD.
+006500 
+006510     MOVE 'TOTAL FLAGGED NOT PRIME (ISPRIME = NO)' TO SUM-LABEL.
+006520     MOVE WS-NOT-PRIME-COUNT TO SUM-VALUE.
+006530     MOVE WS-SUMMARY-DETAIL-LINE TO PRIME-SUMMARY-RECORD.
+006540     WRITE PRIME-SUMMARY-RECORD.
+006550 
+006560     MOVE 'LARGEST PRIME FOUND THIS RUN' TO SUM-LABEL.
+006570     MOVE WS-LARGEST-PRIME TO SUM-VALUE.
+006580     MOVE WS-SUMMARY-DETAIL-LINE TO PRIME-SUMMARY-RECORD.
+006590     WRITE PRIME-SUMMARY-RECORD.
+006600 
+006610     MOVE 'SMALLEST PRIME FOUND THIS RUN' TO SUM-LABEL.
+006620     MOVE WS-SMALLEST-PRIME TO SUM-VALUE.
+006630     MOVE WS-SUMMARY-DETAIL-LINE TO PRIME-SUMMARY-RECORD.
+006640     WRITE PRIME-SUMMARY-RECORD.
+006650 
+006660     MOVE 'TOTAL RECORDS REJECTED (SEE EXCEPTION REPORT)'
+006670         TO SUM-LABEL.
+006680     MOVE WS-REJECT-COUNT TO SUM-VALUE.
+006690     MOVE WS-SUMMARY-DETAIL-LINE TO PRIME-SUMMARY-RECORD.
+006700     WRITE PRIME-SUMMARY-RECORD.
+006710 4900-EXIT.
+006720     EXIT.
+006730 
+006740******************************************************************
+006750* 7600-UPDATE-COUNTERS-PARA
+006760* MAINTAINS THE RUN CONTROL TOTALS FOR PRIME-SUMMARY-REPORT.
+006770******************************************************************
+006780 7600-UPDATE-COUNTERS-PARA.
+006790     IF NUMBER-IS-PRIME
+006800         ADD 1 TO WS-PRIME-COUNT
+006810         IF NO-PRIME-SEEN-YET
+006820             MOVE Num TO WS-LARGEST-PRIME
+006830             MOVE Num TO WS-SMALLEST-PRIME
+006840             MOVE 'N' TO WS-FIRST-PRIME-SW
+006850         ELSE
+006860             IF Num > WS-LARGEST-PRIME
+006870                 MOVE Num TO WS-LARGEST-PRIME
+006880             END-IF
+006890             IF Num < WS-SMALLEST-PRIME
+006900                 MOVE Num TO WS-SMALLEST-PRIME
+006910             END-IF
+006920         END-IF
+006930     ELSE
+006940         ADD 1 TO WS-NOT-PRIME-COUNT
+006950     END-IF.
+006960 7600-EXIT.
+006970     EXIT.
+006980 
+006990******************************************************************
+007000* 7000-CHECK-PRIME-PARA
+007010* TESTS Num FOR PRIMALITY.  DIVISOR 2 IS TESTED ON ITS OWN, THEN
+007020* ONLY ODD DIVISORS FROM 3 UP TO SQRT(Num) ARE TRIED - NO EVEN
+007030* DIVISOR ABOVE 2 CAN EVER DIVIDE AN ODD NUMBER EVENLY, AND NO
+007040* FACTOR PAIR CAN HAVE BOTH MEMBERS GREATER THAN SQRT(Num).
+007050******************************************************************
+007060 7000-CHECK-PRIME-PARA.
+007070     MOVE 'YES' TO IsPrime.
+007080     MOVE ZERO TO PRIME-FACTOR.
+007090     COMPUTE WS-SQRT-LIMIT = FUNCTION SQRT(Num) + 1.
+007100     IF Num > 2
+007110         MOVE 2 TO Divisor
+007120         PERFORM 7100-TEST-DIVISOR-PARA THRU 7100-EXIT
+007130     END-IF.
+007140     IF NUMBER-IS-PRIME
+007150         PERFORM 7100-TEST-DIVISOR-PARA THRU 7100-EXIT
+007160             VARYING Divisor FROM 3 BY 2
+007170             UNTIL Divisor > WS-SQRT-LIMIT
+007180                OR NUMBER-NOT-PRIME
+007190     END-IF.
+007200     PERFORM 7700-WRITE-AUDIT-PARA THRU 7700-EXIT.
+007210     IF NUMBER-IS-PRIME
+007220         PERFORM 7800-WRITE-ALLOCATION-PARA THRU 7800-EXIT
+007230     END-IF.
+007240 7000-EXIT.
+007250     EXIT.
+007260 
+007270******************************************************************
+007280* 7100-TEST-DIVISOR-PARA
+007290* ON A NO RESULT, PRIME-FACTOR CARRIES THE SMALLEST DIVISOR
+007300* FOUND, NOT JUST A BARE NO.
+007310******************************************************************
+007320 7100-TEST-DIVISOR-PARA.
+007330     DIVIDE Num BY Divisor GIVING WS-QUOTIENT
+007340         REMAINDER PrimeRemainder.
+007350     IF PrimeRemainder = 0
+007360         MOVE 'NO' TO IsPrime
+007370         MOVE Divisor TO PRIME-FACTOR
+007380     END-IF.
+007390 7100-EXIT.
+007400     EXIT.
+007410 
+007420******************************************************************
+007430* 7500-WRITE-DETAIL-PARA
+007440* ONE PRIME-REPORT-FILE LINE PER CANDIDATE.
+007450******************************************************************
+007460 7500-WRITE-DETAIL-PARA.
+007470     MOVE Num TO DTL-NUM.
+007480     IF NUMBER-IS-PRIME
+007490         MOVE 'IS A PRIME NUMBER' TO DTL-RESULT-TEXT
+007500         MOVE SPACES TO DTL-FACTOR-LABEL
+007510         MOVE ZERO TO DTL-FACTOR-VALUE
+007520     ELSE
+007530         MOVE 'IS NOT A PRIME NUMBER' TO DTL-RESULT-TEXT
+007540         IF Num <= 1
+007550             MOVE SPACES TO DTL-FACTOR-LABEL
+007560             MOVE ZERO TO DTL-FACTOR-VALUE
+007570         ELSE
+007580             MOVE 'SMALLEST FACTOR:' TO DTL-FACTOR-LABEL
+007590             MOVE PRIME-FACTOR TO DTL-FACTOR-VALUE
+007600         END-IF
+007610     END-IF.
+007620     MOVE WS-DETAIL-LINE TO PRIME-REPORT-RECORD.
+007630     WRITE PRIME-REPORT-RECORD.
+007640     DISPLAY WS-DETAIL-LINE.
+007650 7500-EXIT.
+007660     EXIT.
+007670 
+007680******************************************************************
+007690* 7700-WRITE-AUDIT-PARA
+007700* APPENDS ONE PRIME-AUDIT-FILE RECORD FOR THIS CHECK-PRIME-PARA
+007710* CALL - THE NUMBER TESTED, THE RESULT, AND WHEN AND UNDER WHAT
+007720* JOB IT WAS CHECKED.
+007730******************************************************************
+007740 7700-WRITE-AUDIT-PARA.
+007750     MOVE SPACES TO PRIME-AUDIT-RECORD.
+007760     ACCEPT WS-STAMP-DATE FROM DATE YYYYMMDD.
+007770     ACCEPT WS-STAMP-TIME FROM TIME.
+007780     MOVE Num TO AUD-NUM.
+007790     MOVE IsPrime TO AUD-IS-PRIME.
+007800     STRING WS-STAMP-DATE     DELIMITED BY SIZE
+007810            '-'               DELIMITED BY SIZE
+007820            WS-STAMP-TIME(1:6) DELIMITED BY SIZE
+007830         INTO AUD-TIMESTAMP.
+007840     MOVE WS-JOB-ID TO AUD-JOB-ID.
+007850     WRITE PRIME-AUDIT-RECORD.
+007860 7700-EXIT.
+007870     EXIT.
+007880
+007890******************************************************************
+007900* 7800-WRITE-ALLOCATION-PARA
+007910* APPENDS ONE PRIME-ALLOCATION-EXTRACT RECORD FOR AN ISPRIME = YES
+007920* RESULT, USING THE SAME TIMESTAMP JUST BUILT FOR THE AUDIT TRAIL,
+007930* SO THE ALLOCATION SYSTEM CAN PICK UP QUALIFYING NUMBERS DIRECTLY
+007940* INSTEAD OF HAVING THEM RETYPED IN FROM THE DISPLAY.
+007950******************************************************************
+007960 7800-WRITE-ALLOCATION-PARA.
+007970     MOVE SPACES TO PRIME-ALLOCATION-RECORD.
+007980     MOVE Num TO ALC-NUM.
+007990     MOVE AUD-TIMESTAMP TO ALC-TIMESTAMP.
+008000     WRITE PRIME-ALLOCATION-RECORD.
+008010 7800-EXIT.
+008020     EXIT.
